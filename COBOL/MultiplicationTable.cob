@@ -3,29 +3,505 @@ IDENTIFICATION DIVISION.
     AUTHOR.         kimpro82.
     DATE-WRITTEN.   2024-10-25.
     *> Compiled with GNU COBOL 3.2.0
+    *> 2026-08-08: Report now goes to MULTTAB.RPT instead of DISPLAY,
+    *>              with a dated header and a page break every 60 lines.
+    *> 2026-08-08: I range is now read from a parameter card (PARMCARD.DAT)
+    *>              instead of being hardcoded, so wider ranges (e.g. 1-20)
+    *>              no longer require a recompile.
+    *> 2026-08-08: The K/J/I position is now checkpointed to MULTTAB.RST so
+    *>              a wide-range run can be resubmitted and resume instead
+    *>              of starting over from the beginning of the range.
+    *> 2026-08-08: I/J/K/RESULT fields moved into the MULTTAB copybook so
+    *>              the lookup and report programs share one layout.
+    *> 2026-08-08: Products over 99 no longer misdisplay in RESULT (PIC Z9);
+    *>              they are computed in RESULT-RAW and routed to MULTTAB.EXC.
+    *> 2026-08-08: Every I/J/RESULT triple is now also written to MULTTAB.MST
+    *>              so the lookup program can answer ad hoc "what's I times J"
+    *>              requests without regenerating the whole grid.
+    *> 2026-08-08: Added a summary trailer (total lines, sum of RESULT, and
+    *>              min/max per K segment) to the end of the report file.
+    *> 2026-08-08: MULTTAB.MST is now an indexed file keyed on I/J so other
+    *>              programs can READ it at random; writing it is controlled
+    *>              by a Y/N flag on the parameter card (default Y).
+    *> 2026-08-08: Checkpoint interval dropped to 1 so a resumed run never
+    *>              replays report/exception/master rows it already wrote;
+    *>              the old 10-line interval left a gap between the last
+    *>              checkpointed position and the last committed one.
+    *> 2026-08-08: MULTTAB.MST open/write failures are now checked and
+    *>              reported instead of failing silently.
+    *> 2026-08-08: The row immediately after a restart position is now
+    *>              checked against MULTTAB.MST before being re-emitted,
+    *>              so a kill between a row's data writes and its
+    *>              checkpoint no longer produces a duplicate row on
+    *>              MULTTAB.RPT/MULTTAB.MST when a resume follows.
+    *> 2026-08-08: CHECKPOINT-IF-DUE now closes and reopens MULTTAB.RPT,
+    *>              MULTTAB.EXC, and (when written) MULTTAB.MST at the
+    *>              same cadence as the restart-file checkpoint, so a
+    *>              checkpointed position always matches what is
+    *>              actually durable on disk.
+    *> 2026-08-08: The checkpoint position is now written to MULTTAB.RST
+    *>              via a staging file (MULTTAB.RST.NEW) and a rename,
+    *>              instead of truncating MULTTAB.RST in place, so a kill
+    *>              mid-checkpoint always leaves either the old or the
+    *>              new position intact.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REPORT-FILE
+        ASSIGN TO "MULTTAB.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL PARM-FILE
+        ASSIGN TO "PARMCARD.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+    SELECT OPTIONAL RESTART-FILE
+        ASSIGN TO "MULTTAB.RST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT OPTIONAL RESTART-STAGE-FILE
+        ASSIGN TO "MULTTAB.RST.NEW"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STAGE-STATUS.
+
+    SELECT EXCEPTION-FILE
+        ASSIGN TO "MULTTAB.EXC"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL MASTER-FILE
+        ASSIGN TO "MULTTAB.MST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MTM-KEY
+        FILE STATUS IS WS-MASTER-FILE-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  REPORT-FILE.
+01  REPORT-LINE     PIC X(80).
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-LINE  PIC X(80).
+
+FD  MASTER-FILE.
+01  MASTER-RECORD.
+    COPY MULTMSTR.
+
+FD  PARM-FILE.
+01  PARM-CARD.
+    05 PARM-RANGE-START    PIC 99.
+    05 PARM-RANGE-END      PIC 99.
+    05 PARM-WRITE-MASTER   PIC X.
+    05 FILLER              PIC X(75).
+
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    COPY MULTREST.
+
+FD  RESTART-STAGE-FILE.
+01  RESTART-STAGE-RECORD.
+    COPY MULTREST.
+
 WORKING-STORAGE SECTION.
-    01 I        PIC 99.    *> Using 99 instead of 9 prevents unexpected results
-    01 J        PIC 99.    *> PIC 99 ensures correct handling in PERFORM statements
-    01 K        PIC 99.
-    01 I-Z9     PIC Z9.
-    01 J-Z9     PIC Z9.
-    01 RESULT   PIC Z9.
+    COPY MULTTAB.
+
+    01 WS-RUN-DATE.
+        05 WS-RUN-YYYY  PIC 9(4).
+        05 WS-RUN-MM    PIC 99.
+        05 WS-RUN-DD    PIC 99.
+
+    01 WS-PARM-FILE-STATUS  PIC XX VALUE SPACES.
+    01 WS-RANGE-START       PIC 99 VALUE 1.
+    01 WS-RANGE-END         PIC 99 VALUE 9.
+    01 WS-WRITE-MASTER-FLAG PIC X  VALUE "Y".
+    01 WS-MASTER-FILE-STATUS PIC XX VALUE SPACES.
+
+    01 WS-RESTART-FILE-STATUS  PIC XX VALUE SPACES.
+    01 WS-RESTART-STAGE-STATUS PIC XX VALUE SPACES.
+    01 WS-RESTART-RENAME-RC    PIC 9(9) COMP-5 VALUE ZERO.
+    01 WS-RESUME-K             PIC 99 VALUE ZERO.
+    01 WS-RESUME-J             PIC 99 VALUE ZERO.
+    01 WS-RESUME-I             PIC 99 VALUE ZERO.
+    01 WS-DUP-FOUND            PIC X  VALUE "N".
+    01 WS-START-K              PIC 99.
+    01 WS-START-J              PIC 99.
+    01 WS-START-I              PIC 99.
+    01 WS-CHECKPOINT-COUNTER   PIC 9(4) VALUE 0.
+    *> Every iteration is checkpointed. CHECKPOINT-IF-DUE closes and
+    *> reopens REPORT-FILE/EXCEPTION-FILE/MASTER-FILE each time it fires,
+    *> which is what actually makes a row's writes durable on this
+    *> runtime -- a checkpoint interval wider than 1 would leave that
+    *> many rows sitting unflushed and at risk again.
+    01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 1.
+
+    01 WS-LINE-COUNT    PIC 9(4) VALUE 0.
+    01 WS-PAGE-COUNT    PIC 9(4) VALUE 0.
+    01 WS-LINES-PER-PAGE PIC 9(4) VALUE 60.
+
+    01 WS-TOTAL-LINES   PIC 9(6) VALUE 0.
+    01 WS-SUM-RESULT    PIC 9(8) VALUE 0.
+    01 WS-SEG-MIN       PIC 9(4).
+    01 WS-SEG-MAX       PIC 9(4).
+    01 WS-SEG-K-START   PIC 99.
+    01 WS-SEG-K-END     PIC 99.
+
+    01 WS-DETAIL-LINE.
+        05 FILLER       PIC X(4) VALUE SPACES.
+        05 WS-D-I       PIC Z9.
+        05 FILLER       PIC X(2) VALUE " *".
+        05 WS-D-J       PIC Z9.
+        05 FILLER       PIC X(3) VALUE " = ".
+        05 WS-D-RESULT  PIC Z9.
+        05 FILLER       PIC X(60) VALUE SPACES.
+
+    01 WS-EXCEPTION-LINE.
+        05 FILLER       PIC X(4) VALUE SPACES.
+        05 WS-E-I       PIC Z9.
+        05 FILLER       PIC X(2) VALUE " *".
+        05 WS-E-J       PIC Z9.
+        05 FILLER       PIC X(3) VALUE " = ".
+        05 WS-E-RESULT  PIC ZZZ9.
+        05 FILLER       PIC X(6) VALUE " ****".
+        05 FILLER       PIC X(50) VALUE SPACES.
+
+    01 WS-SEGMENT-TRAILER-LINE.
+        05 FILLER          PIC X(10) VALUE "SEGMENT K=".
+        05 WS-ST-K-START   PIC Z9.
+        05 FILLER          PIC X(1)  VALUE "-".
+        05 WS-ST-K-END     PIC Z9.
+        05 FILLER          PIC X(10) VALUE "  MIN=".
+        05 WS-ST-MIN       PIC ZZZ9.
+        05 FILLER          PIC X(10) VALUE "  MAX=".
+        05 WS-ST-MAX       PIC ZZZ9.
+        05 FILLER          PIC X(37) VALUE SPACES.
+
+    01 WS-FINAL-TRAILER-LINE-1.
+        05 FILLER          PIC X(20) VALUE "TOTAL LINES PRODUCED".
+        05 FILLER          PIC X(2)  VALUE ": ".
+        05 WS-FT-TOTAL-LINES PIC ZZZ,ZZ9.
+        05 FILLER          PIC X(51) VALUE SPACES.
+
+    01 WS-FINAL-TRAILER-LINE-2.
+        05 FILLER          PIC X(20) VALUE "SUM OF ALL RESULTS".
+        05 FILLER          PIC X(2)  VALUE ": ".
+        05 WS-FT-SUM-RESULT  PIC ZZ,ZZZ,ZZ9.
+        05 FILLER          PIC X(48) VALUE SPACES.
+
+    01 WS-HEADER-LINE-1.
+        05 FILLER       PIC X(28) VALUE "MULTIPLICATION TABLE REPORT".
+        05 FILLER       PIC X(32) VALUE SPACES.
+        05 FILLER       PIC X(5)  VALUE "PAGE ".
+        05 WS-H-PAGE    PIC ZZZ9.
+
+    01 WS-HEADER-LINE-2.
+        05 FILLER       PIC X(6)  VALUE "DATE: ".
+        05 WS-H-YYYY    PIC 9(4).
+        05 FILLER       PIC X(1)  VALUE "-".
+        05 WS-H-MM      PIC 99.
+        05 FILLER       PIC X(1)  VALUE "-".
+        05 WS-H-DD      PIC 99.
+        05 FILLER       PIC X(60) VALUE SPACES.
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
-    PERFORM VARYING K FROM 1 BY 3 UNTIL K > 7
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 9
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    PERFORM READ-PARM-CARD
+    PERFORM READ-RESTART-CARD
+
+    IF WS-RESUME-K > 0
+        OPEN EXTEND REPORT-FILE
+        OPEN EXTEND EXCEPTION-FILE
+        IF WS-WRITE-MASTER-FLAG = "Y"
+            OPEN I-O MASTER-FILE
+            IF WS-MASTER-FILE-STATUS NOT = "00" AND WS-MASTER-FILE-STATUS NOT = "05"
+                DISPLAY "WARNING: open of MULTTAB.MST failed, status "
+                    WS-MASTER-FILE-STATUS ", master records will not be written"
+                MOVE "N" TO WS-WRITE-MASTER-FLAG
+            END-IF
+        END-IF
+        MOVE RST-PAGE-COUNT OF RESTART-RECORD  TO WS-PAGE-COUNT
+        MOVE RST-LINE-COUNT OF RESTART-RECORD  TO WS-LINE-COUNT
+        MOVE RST-TOTAL-LINES OF RESTART-RECORD TO WS-TOTAL-LINES
+        MOVE RST-SUM-RESULT OF RESTART-RECORD  TO WS-SUM-RESULT
+        MOVE WS-RESUME-K      TO WS-START-K
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        IF WS-WRITE-MASTER-FLAG = "Y"
+            OPEN OUTPUT MASTER-FILE
+            *> "05" is accepted alongside "00" here for the same reason it is
+            *> in CHECKPOINT-IF-DUE: some runtimes surface it on a successful
+            *> OUTPUT open of an OPTIONAL file that did not exist yet.
+            IF WS-MASTER-FILE-STATUS NOT = "00" AND WS-MASTER-FILE-STATUS NOT = "05"
+                DISPLAY "WARNING: open of MULTTAB.MST failed, status "
+                    WS-MASTER-FILE-STATUS ", master records will not be written"
+                MOVE "N" TO WS-WRITE-MASTER-FLAG
+            END-IF
+        END-IF
+        PERFORM START-NEW-PAGE
+        MOVE WS-RANGE-START TO WS-START-K
+    END-IF
+
+    PERFORM VARYING K FROM WS-START-K BY 3 UNTIL K > WS-RANGE-END
+        MOVE K TO WS-SEG-K-START
+        COMPUTE WS-SEG-K-END = K + 2
+        IF WS-SEG-K-END > WS-RANGE-END
+            MOVE WS-RANGE-END TO WS-SEG-K-END
+        END-IF
+        IF K = WS-RESUME-K
+            MOVE WS-RESUME-J TO WS-START-J
+            MOVE RST-SEG-MIN OF RESTART-RECORD TO WS-SEG-MIN
+            MOVE RST-SEG-MAX OF RESTART-RECORD TO WS-SEG-MAX
+        ELSE
+            MOVE 1    TO WS-START-J
+            MOVE 9999 TO WS-SEG-MIN
+            MOVE 0    TO WS-SEG-MAX
+        END-IF
+        PERFORM VARYING J FROM WS-START-J BY 1 UNTIL J > 9
             MOVE J TO J-Z9
-            PERFORM VARYING I FROM K BY 1 UNTIL I > K + 2
-                COMPUTE RESULT = I * J
+            IF K = WS-RESUME-K AND J = WS-RESUME-J
+                COMPUTE WS-START-I = WS-RESUME-I + 1
+            ELSE
+                MOVE K TO WS-START-I
+            END-IF
+            PERFORM VARYING I FROM WS-START-I BY 1
+                    UNTIL I > K + 2 OR I > WS-RANGE-END
+                COMPUTE RESULT-RAW = I * J
                 MOVE I TO I-Z9
-                DISPLAY I-Z9 " *" J-Z9 " = " RESULT "    "
-                    WITH NO ADVANCING
+                MOVE "N" TO WS-DUP-FOUND
+                IF WS-WRITE-MASTER-FLAG = "Y"
+                        AND K = WS-RESUME-K AND J = WS-RESUME-J
+                        AND I = WS-RESUME-I + 1
+                    PERFORM CHECK-DUPLICATE-MASTER-RECORD
+                END-IF
+                IF WS-DUP-FOUND = "Y"
+                    *> the restart landed here because the checkpoint for
+                    *> this row never made it to MULTTAB.RST before the
+                    *> prior run ended, but the row itself is already on
+                    *> MULTTAB.MST -- skip re-emitting it.
+                    CONTINUE
+                ELSE
+                    IF RESULT-RAW > 99
+                        PERFORM WRITE-EXCEPTION-LINE
+                    ELSE
+                        MOVE RESULT-RAW TO RESULT
+                        PERFORM WRITE-DETAIL-LINE
+                    END-IF
+                    IF WS-WRITE-MASTER-FLAG = "Y"
+                        PERFORM WRITE-MASTER-RECORD
+                    END-IF
+                END-IF
+                PERFORM UPDATE-STATISTICS
+                PERFORM CHECKPOINT-IF-DUE
             END-PERFORM
-            DISPLAY SPACE
         END-PERFORM
-        DISPLAY SPACE
+        PERFORM WRITE-SEGMENT-TRAILER
     END-PERFORM
+
+    PERFORM WRITE-FINAL-TRAILER
+    PERFORM CLEAR-RESTART-FILE
+    CLOSE REPORT-FILE
+    CLOSE EXCEPTION-FILE
+    IF WS-WRITE-MASTER-FLAG = "Y"
+        CLOSE MASTER-FILE
+    END-IF
     STOP RUN.
+
+UPDATE-STATISTICS.
+    ADD 1          TO WS-TOTAL-LINES
+    ADD RESULT-RAW TO WS-SUM-RESULT
+    IF RESULT-RAW < WS-SEG-MIN
+        MOVE RESULT-RAW TO WS-SEG-MIN
+    END-IF
+    IF RESULT-RAW > WS-SEG-MAX
+        MOVE RESULT-RAW TO WS-SEG-MAX
+    END-IF.
+
+WRITE-SEGMENT-TRAILER.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+    MOVE WS-SEG-K-START TO WS-ST-K-START
+    MOVE WS-SEG-K-END   TO WS-ST-K-END
+    MOVE WS-SEG-MIN     TO WS-ST-MIN
+    MOVE WS-SEG-MAX     TO WS-ST-MAX
+    WRITE REPORT-LINE FROM WS-SEGMENT-TRAILER-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+WRITE-FINAL-TRAILER.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+    WRITE REPORT-LINE FROM SPACES
+    MOVE WS-TOTAL-LINES TO WS-FT-TOTAL-LINES
+    WRITE REPORT-LINE FROM WS-FINAL-TRAILER-LINE-1
+    MOVE WS-SUM-RESULT TO WS-FT-SUM-RESULT
+    WRITE REPORT-LINE FROM WS-FINAL-TRAILER-LINE-2
+    ADD 3 TO WS-LINE-COUNT.
+
+WRITE-MASTER-RECORD.
+    MOVE I          TO MTM-I
+    MOVE J          TO MTM-J
+    MOVE RESULT-RAW TO MTM-RESULT
+    WRITE MASTER-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE
+    IF WS-MASTER-FILE-STATUS NOT = "00" AND WS-MASTER-FILE-STATUS NOT = "22"
+        DISPLAY "WARNING: write to MULTTAB.MST failed, status "
+            WS-MASTER-FILE-STATUS
+    END-IF.
+
+CHECK-DUPLICATE-MASTER-RECORD.
+    MOVE I TO MTM-I
+    MOVE J TO MTM-J
+    READ MASTER-FILE
+        INVALID KEY
+            MOVE "N" TO WS-DUP-FOUND
+        NOT INVALID KEY
+            MOVE "Y" TO WS-DUP-FOUND
+    END-READ.
+
+CHECKPOINT-IF-DUE.
+    ADD 1 TO WS-CHECKPOINT-COUNTER
+    IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+        *> REPORT-FILE/EXCEPTION-FILE/MASTER-FILE stay open (and their
+        *> writes buffered) for the whole run otherwise, so a kill could
+        *> lose every row written since the run started even though the
+        *> restart file below claims a much later position. Closing them
+        *> here forces the rows written so far out to disk before the
+        *> checkpoint records the position they're safely at.
+        CLOSE REPORT-FILE
+        CLOSE EXCEPTION-FILE
+        IF WS-WRITE-MASTER-FLAG = "Y"
+            CLOSE MASTER-FILE
+        END-IF
+
+        MOVE SPACES               TO RESTART-STAGE-RECORD
+        MOVE K              TO RST-K OF RESTART-STAGE-RECORD
+        MOVE J              TO RST-J OF RESTART-STAGE-RECORD
+        MOVE I              TO RST-I OF RESTART-STAGE-RECORD
+        MOVE WS-PAGE-COUNT  TO RST-PAGE-COUNT OF RESTART-STAGE-RECORD
+        MOVE WS-LINE-COUNT  TO RST-LINE-COUNT OF RESTART-STAGE-RECORD
+        MOVE WS-TOTAL-LINES TO RST-TOTAL-LINES OF RESTART-STAGE-RECORD
+        MOVE WS-SUM-RESULT  TO RST-SUM-RESULT OF RESTART-STAGE-RECORD
+        MOVE WS-SEG-MIN     TO RST-SEG-MIN OF RESTART-STAGE-RECORD
+        MOVE WS-SEG-MAX     TO RST-SEG-MAX OF RESTART-STAGE-RECORD
+
+        *> The new position is written to MULTTAB.RST.NEW and only
+        *> swapped in over the live MULTTAB.RST once it is known good
+        *> (CBL_RENAME_FILE), so a kill during the write leaves the
+        *> previous checkpoint's MULTTAB.RST in place instead of a
+        *> half-written or empty one.
+        OPEN OUTPUT RESTART-STAGE-FILE
+        *> "05" (optional file not found) is defined for INPUT/I-O/EXTEND,
+        *> but some runtimes also surface it on a successful OUTPUT open of
+        *> an OPTIONAL file that did not exist yet, so it is accepted here
+        *> alongside "00".
+        IF WS-RESTART-STAGE-STATUS = "00" OR WS-RESTART-STAGE-STATUS = "05"
+            WRITE RESTART-STAGE-RECORD
+        ELSE
+            DISPLAY "WARNING: checkpoint open of MULTTAB.RST.NEW failed, status "
+                WS-RESTART-STAGE-STATUS
+        END-IF
+        CLOSE RESTART-STAGE-FILE
+
+        IF WS-RESTART-STAGE-STATUS = "00"
+            CALL "CBL_RENAME_FILE" USING "MULTTAB.RST.NEW" "MULTTAB.RST"
+                RETURNING WS-RESTART-RENAME-RC
+            IF WS-RESTART-RENAME-RC NOT = 0
+                DISPLAY "WARNING: checkpoint swap of MULTTAB.RST.NEW to "
+                    "MULTTAB.RST failed, rc " WS-RESTART-RENAME-RC
+            END-IF
+        ELSE
+            DISPLAY "WARNING: checkpoint write to MULTTAB.RST.NEW failed, "
+                "status " WS-RESTART-STAGE-STATUS ", prior MULTTAB.RST kept"
+        END-IF
+
+        OPEN EXTEND REPORT-FILE
+        OPEN EXTEND EXCEPTION-FILE
+        IF WS-WRITE-MASTER-FLAG = "Y"
+            OPEN I-O MASTER-FILE
+            IF WS-MASTER-FILE-STATUS NOT = "00" AND WS-MASTER-FILE-STATUS NOT = "05"
+                DISPLAY "WARNING: reopen of MULTTAB.MST after checkpoint failed, "
+                    "status " WS-MASTER-FILE-STATUS
+                    ", master records will not be written"
+                MOVE "N" TO WS-WRITE-MASTER-FLAG
+            END-IF
+        END-IF
+
+        MOVE 0 TO WS-CHECKPOINT-COUNTER
+    END-IF.
+
+CLEAR-RESTART-FILE.
+    OPEN OUTPUT RESTART-FILE
+    CLOSE RESTART-FILE.
+
+READ-RESTART-CARD.
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-FILE-STATUS = "00"
+        READ RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RST-K OF RESTART-RECORD TO WS-RESUME-K
+                MOVE RST-J OF RESTART-RECORD TO WS-RESUME-J
+                MOVE RST-I OF RESTART-RECORD TO WS-RESUME-I
+        END-READ
+        CLOSE RESTART-FILE
+    ELSE
+        CLOSE RESTART-FILE
+    END-IF.
+
+READ-PARM-CARD.
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-FILE-STATUS = "00"
+        READ PARM-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF PARM-RANGE-START > 0
+                        AND PARM-RANGE-END >= PARM-RANGE-START
+                    MOVE PARM-RANGE-START TO WS-RANGE-START
+                    MOVE PARM-RANGE-END   TO WS-RANGE-END
+                END-IF
+                IF PARM-WRITE-MASTER = "N" OR PARM-WRITE-MASTER = "n"
+                    MOVE "N" TO WS-WRITE-MASTER-FLAG
+                END-IF
+        END-READ
+        CLOSE PARM-FILE
+    END-IF.
+
+WRITE-DETAIL-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+
+    MOVE I-Z9   TO WS-D-I
+    MOVE J-Z9   TO WS-D-J
+    MOVE RESULT TO WS-D-RESULT
+    WRITE REPORT-LINE FROM WS-DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+WRITE-EXCEPTION-LINE.
+    MOVE I-Z9      TO WS-E-I
+    MOVE J-Z9      TO WS-E-J
+    MOVE RESULT-RAW TO WS-E-RESULT
+    WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE.
+
+START-NEW-PAGE.
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE WS-PAGE-COUNT TO WS-H-PAGE
+    MOVE WS-RUN-YYYY   TO WS-H-YYYY
+    MOVE WS-RUN-MM     TO WS-H-MM
+    MOVE WS-RUN-DD     TO WS-H-DD
+    IF WS-PAGE-COUNT > 1
+        WRITE REPORT-LINE FROM SPACES
+    END-IF
+    WRITE REPORT-LINE FROM WS-HEADER-LINE-1
+    WRITE REPORT-LINE FROM WS-HEADER-LINE-2
+    WRITE REPORT-LINE FROM SPACES
+    MOVE 0 TO WS-LINE-COUNT.
