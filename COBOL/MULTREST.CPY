@@ -0,0 +1,17 @@
+      *> MULTREST.CPY
+      *> Shared record layout for the multiplication table checkpoint
+      *> record (K/J/I position plus running totals), used by both the
+      *> live restart file and the staging file it is written through.
+      *> Wrap in a caller-supplied 01, e.g.:
+      *>     01 RESTART-RECORD.
+      *>         COPY MULTREST.
+    05 RST-K            PIC 99.
+    05 RST-J            PIC 99.
+    05 RST-I            PIC 99.
+    05 RST-PAGE-COUNT   PIC 9(4).
+    05 RST-LINE-COUNT   PIC 9(4).
+    05 RST-TOTAL-LINES  PIC 9(6).
+    05 RST-SUM-RESULT   PIC 9(8).
+    05 RST-SEG-MIN      PIC 9(4).
+    05 RST-SEG-MAX      PIC 9(4).
+    05 FILLER           PIC X(44).
