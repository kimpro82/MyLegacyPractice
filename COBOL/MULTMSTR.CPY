@@ -0,0 +1,10 @@
+      *> MULTMSTR.CPY
+      *> Shared record layout for the persisted multiplication master
+      *> file (I/J/RESULT triples), keyed on the concatenation of I and J.
+      *> Wrap in a caller-supplied 01, e.g.:
+      *>     01 MASTER-RECORD.
+      *>         COPY MULTMSTR.
+    05 MTM-KEY.
+        10 MTM-I        PIC 99.
+        10 MTM-J        PIC 99.
+    05 MTM-RESULT       PIC 9(4).
