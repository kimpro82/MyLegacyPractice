@@ -0,0 +1,123 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID.     MULTIPLICATION-LOOKUP.
+    AUTHOR.         kimpro82.
+    DATE-WRITTEN.   2026-08-08.
+    *> Compiled with GNU COBOL 3.2.0
+    *> Reads a transaction file of I/J pairs and answers each one from the
+    *> MULTTAB.MST master file built by MULTIPLICATION-TABLE, instead of
+    *> regenerating the whole grid for a single ad hoc "what's I times J".
+    *> 2026-08-08: MULTTAB.MST is now keyed on I/J, so each transaction is
+    *>              answered with a single random READ instead of a scan.
+    *> 2026-08-08: TRANSACTION-RECORD now shares I/J with MULTTAB.CPY via
+    *>              COPY MULTIJ instead of re-declaring its own PICTUREs.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE
+        ASSIGN TO "LOOKUP.TXN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANSACTION-STATUS.
+
+    SELECT OPTIONAL MASTER-FILE
+        ASSIGN TO "MULTTAB.MST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS MTM-KEY
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT RESULT-FILE
+        ASSIGN TO "LOOKUP.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+01  TRANSACTION-RECORD.
+    COPY MULTIJ.
+    05 FILLER           PIC X(76).
+
+FD  MASTER-FILE.
+01  MASTER-RECORD.
+    COPY MULTMSTR.
+
+FD  RESULT-FILE.
+01  RESULT-LINE         PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 WS-TRANSACTION-STATUS   PIC XX VALUE SPACES.
+    01 WS-MASTER-STATUS        PIC XX VALUE SPACES.
+    01 WS-END-OF-TRANSACTIONS  PIC X VALUE "N".
+    01 WS-FOUND-FLAG           PIC X VALUE "N".
+
+    01 WS-ANSWER-LINE.
+        05 FILLER       PIC X(4)  VALUE SPACES.
+        05 WS-A-I       PIC Z9.
+        05 FILLER       PIC X(2)  VALUE " *".
+        05 WS-A-J       PIC Z9.
+        05 FILLER       PIC X(3)  VALUE " = ".
+        05 WS-A-RESULT  PIC ZZZ9.
+        05 FILLER       PIC X(60) VALUE SPACES.
+
+    01 WS-NOT-FOUND-LINE.
+        05 FILLER       PIC X(4)  VALUE SPACES.
+        05 WS-N-I       PIC Z9.
+        05 FILLER       PIC X(2)  VALUE " *".
+        05 WS-N-J       PIC Z9.
+        05 FILLER       PIC X(20) VALUE " NOT FOUND ON MASTER".
+        05 FILLER       PIC X(50) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    OPEN INPUT TRANSACTION-FILE
+    OPEN INPUT MASTER-FILE
+    OPEN OUTPUT RESULT-FILE
+
+    IF WS-MASTER-STATUS NOT = "00"
+        DISPLAY "MULTIPLICATION-LOOKUP: MULTTAB.MST is missing or unreadable, status "
+            WS-MASTER-STATUS
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        IF WS-TRANSACTION-STATUS = "00"
+            PERFORM READ-TRANSACTION
+            PERFORM UNTIL WS-END-OF-TRANSACTIONS = "Y"
+                PERFORM LOOKUP-TRANSACTION
+                PERFORM READ-TRANSACTION
+            END-PERFORM
+        END-IF
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+    IF WS-MASTER-STATUS = "00"
+        CLOSE MASTER-FILE
+    END-IF
+    CLOSE RESULT-FILE
+    STOP RUN.
+
+READ-TRANSACTION.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO WS-END-OF-TRANSACTIONS
+    END-READ.
+
+LOOKUP-TRANSACTION.
+    MOVE "N" TO WS-FOUND-FLAG
+    MOVE I TO MTM-I
+    MOVE J TO MTM-J
+    READ MASTER-FILE
+        INVALID KEY
+            MOVE "N" TO WS-FOUND-FLAG
+        NOT INVALID KEY
+            MOVE "Y" TO WS-FOUND-FLAG
+    END-READ
+
+    IF WS-FOUND-FLAG = "Y"
+        MOVE I          TO WS-A-I
+        MOVE J          TO WS-A-J
+        MOVE MTM-RESULT TO WS-A-RESULT
+        WRITE RESULT-LINE FROM WS-ANSWER-LINE
+    ELSE
+        MOVE I TO WS-N-I
+        MOVE J TO WS-N-J
+        WRITE RESULT-LINE FROM WS-NOT-FOUND-LINE
+    END-IF.
