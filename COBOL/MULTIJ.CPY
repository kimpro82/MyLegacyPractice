@@ -0,0 +1,9 @@
+      *> MULTIJ.CPY
+      *> Shared I/J value pair for the multiplication table, factored
+      *> out of MULTTAB.CPY so a transaction record can COPY just I and J
+      *> without pulling in the K/edit/RESULT fields declared there.
+      *> Wrap in a caller-supplied 01, e.g.:
+      *>     01 MULTTAB-IJ.
+      *>         COPY MULTIJ.
+    05 I        PIC 99.    *> Using 99 instead of 9 prevents unexpected results
+    05 J        PIC 99.    *> PIC 99 ensures correct handling in PERFORM statements
