@@ -1,13 +1,80 @@
       * Hello World in COBOL
       * 2023.09.04
+      * 2026.08.08 - Reads ROSTER.DAT and prints a dated greeting per
+      *              employee instead of a single hardcoded message.
+      * 2026.08.08 - Trims the roster name so short names don't leave a
+      *              run of embedded spaces before "! Today is ...".
+      * 2026.08.08 - Falls back to WS-HELLO-MESSAGE when ROSTER.DAT is
+      *              present but has no records, not just when it's
+      *              missing, so a blank feed doesn't print nothing.
 
        IDENTIFICATION DIVISION.
            PROGRAM-ID. HelloWorld.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ROSTER-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  ROSTER-FILE.
+           01  ROSTER-NAME PIC X(30).
+
            WORKING-STORAGE SECTION.
               01 WS-HELLO-MESSAGE PIC X(13) VALUE 'Hello, World!'.
 
+              01 WS-ROSTER-STATUS PIC XX VALUE SPACES.
+              01 WS-END-OF-ROSTER PIC X VALUE 'N'.
+              01 WS-GREETING-COUNT PIC 9(4) VALUE ZERO.
+
+              01 WS-TODAY-DATE.
+                  05 WS-TODAY-YYYY PIC 9(4).
+                  05 WS-TODAY-MM   PIC 99.
+                  05 WS-TODAY-DD   PIC 99.
+
+              01 WS-GREETING-LINE   PIC X(62).
+
        PROCEDURE DIVISION.
-           DISPLAY WS-HELLO-MESSAGE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS = '00'
+               PERFORM READ-ROSTER-RECORD
+               PERFORM UNTIL WS-END-OF-ROSTER = 'Y'
+                   PERFORM DISPLAY-GREETING
+                   PERFORM READ-ROSTER-RECORD
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               IF WS-GREETING-COUNT = ZERO
+                   DISPLAY WS-HELLO-MESSAGE
+               END-IF
+           ELSE
+               DISPLAY WS-HELLO-MESSAGE
+           END-IF.
+
            STOP RUN.
+
+       READ-ROSTER-RECORD.
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-ROSTER
+           END-READ.
+
+       DISPLAY-GREETING.
+           ADD 1 TO WS-GREETING-COUNT
+           MOVE SPACES TO WS-GREETING-LINE
+           STRING 'Good day, '               DELIMITED BY SIZE
+                  FUNCTION TRIM(ROSTER-NAME) DELIMITED BY SIZE
+                  '! Today is '               DELIMITED BY SIZE
+                  WS-TODAY-YYYY               DELIMITED BY SIZE
+                  '-'                         DELIMITED BY SIZE
+                  WS-TODAY-MM                 DELIMITED BY SIZE
+                  '-'                         DELIMITED BY SIZE
+                  WS-TODAY-DD                 DELIMITED BY SIZE
+                  '.'                         DELIMITED BY SIZE
+               INTO WS-GREETING-LINE
+           END-STRING
+           DISPLAY FUNCTION TRIM(WS-GREETING-LINE).
