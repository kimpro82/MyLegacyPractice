@@ -0,0 +1,14 @@
+      *> MULTTAB.CPY
+      *> Shared record layout for the multiplication table value set,
+      *> used by MULTIPLICATION-TABLE and any program that generates or
+      *> looks up the same I/J/RESULT triples. I and J are factored out
+      *> into MULTIJ.CPY (grouped here under MULTTAB-IJ) so a transaction
+      *> record can COPY just those two fields instead of re-declaring
+      *> its own PICTURE clauses (see MultiplicationLookup.cob).
+    01 MULTTAB-IJ.
+        COPY MULTIJ.
+    01 K        PIC 99.
+    01 I-Z9     PIC Z9.
+    01 J-Z9     PIC Z9.
+    01 RESULT   PIC Z9.
+    01 RESULT-RAW PIC 9(4).    *> full-precision product, used for overflow checks
