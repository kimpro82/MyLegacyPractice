@@ -0,0 +1,111 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID.     DAILY-BATCH-DRIVER.
+    AUTHOR.         kimpro82.
+    DATE-WRITTEN.   2026-08-08.
+    *> Compiled with GNU COBOL 3.2.0
+    *> Chains the morning batch (HELLOWORLD, then MULTIPLICATION-TABLE),
+    *> stops the run if a step comes back with a non-zero return code, and
+    *> logs a start timestamp, end timestamp and return code for each step
+    *> to AUDIT.LOG so a completed run can be pointed to after the fact.
+    *> 2026-08-08: Step return code is now derived from RETURN-CODE / 256
+    *>              so AUDIT.LOG shows the step's actual exit code instead
+    *>              of the raw wait() status CALL "SYSTEM" leaves behind.
+    *> 2026-08-08: AUDIT.LOG is now opened EXTEND instead of OUTPUT so the
+    *>              audit trail accumulates across runs instead of being
+    *>              truncated to just the latest run's two lines. Since
+    *>              EXTEND on a file that doesn't exist yet fails rather
+    *>              than creating it, AUDIT-FILE is now SELECT OPTIONAL
+    *>              with a status check that falls back to OPEN OUTPUT
+    *>              the first time the log is missing.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL AUDIT-FILE
+        ASSIGN TO "AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+01  AUDIT-LINE      PIC X(88).
+
+WORKING-STORAGE SECTION.
+    01 WS-STEP-COMMAND     PIC X(40).
+    01 WS-STEP-NAME        PIC X(20).
+    01 WS-STEP-RC          PIC S9(9) VALUE 0.
+    01 WS-HALTED           PIC X VALUE "N".
+    01 WS-AUDIT-FILE-STATUS PIC XX.
+
+    01 WS-START-DATE       PIC 9(8).
+    01 WS-START-TIME       PIC 9(8).
+    01 WS-END-DATE         PIC 9(8).
+    01 WS-END-TIME         PIC 9(8).
+
+    01 WS-AUDIT-DETAIL.
+        05 WS-A-STEP-NAME  PIC X(20).
+        05 FILLER          PIC X(1)  VALUE SPACE.
+        05 FILLER          PIC X(7)  VALUE "START: ".
+        05 WS-A-START-DATE PIC 9(8).
+        05 FILLER          PIC X(1)  VALUE SPACE.
+        05 WS-A-START-TIME PIC 9(8).
+        05 FILLER          PIC X(1)  VALUE SPACE.
+        05 FILLER          PIC X(5)  VALUE "END: ".
+        05 WS-A-END-DATE   PIC 9(8).
+        05 FILLER          PIC X(1)  VALUE SPACE.
+        05 WS-A-END-TIME   PIC 9(8).
+        05 FILLER          PIC X(1)  VALUE SPACE.
+        05 FILLER          PIC X(4)  VALUE "RC: ".
+        05 WS-A-RC         PIC -9(8).
+        05 FILLER          PIC X(6)  VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+
+    MOVE "HelloWorld"           TO WS-STEP-NAME
+    MOVE "./HelloWorld"         TO WS-STEP-COMMAND
+    PERFORM RUN-STEP
+
+    IF WS-HALTED = "N"
+        MOVE "MultiplicationTable" TO WS-STEP-NAME
+        MOVE "./MultiplicationTable" TO WS-STEP-COMMAND
+        PERFORM RUN-STEP
+    END-IF
+
+    CLOSE AUDIT-FILE
+    IF WS-HALTED = "Y"
+        MOVE 1 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+RUN-STEP.
+    ACCEPT WS-START-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-START-TIME FROM TIME
+
+    CALL "SYSTEM" USING WS-STEP-COMMAND
+    *> RETURN-CODE holds the raw wait() status after CALL "SYSTEM"
+    *> (exit code N comes back as N << 8), not the step's exit code.
+    COMPUTE WS-STEP-RC = RETURN-CODE / 256
+
+    ACCEPT WS-END-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-END-TIME FROM TIME
+
+    PERFORM WRITE-AUDIT-RECORD
+
+    IF WS-STEP-RC NOT = 0
+        MOVE "Y" TO WS-HALTED
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-STEP-NAME   TO WS-A-STEP-NAME
+    MOVE WS-START-DATE  TO WS-A-START-DATE
+    MOVE WS-START-TIME  TO WS-A-START-TIME
+    MOVE WS-END-DATE    TO WS-A-END-DATE
+    MOVE WS-END-TIME    TO WS-A-END-TIME
+    MOVE WS-STEP-RC     TO WS-A-RC
+    WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL.
